@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FB01CC  --  FIZZBUZZ CONTROL CARD RECORD                    *
+000400*                                                                *
+000500*    ONE CARD IMAGE READ FROM THE CTLCARD DD AT THE TOP OF THE   *
+000600*    RUN.  CARRIES THE START/END RANGE, THE CHECKPOINT           *
+000700*    INTERVAL AND THE RESTART SWITCH SO OPERATIONS CAN HAND THE  *
+000800*    PROGRAM A NEW RANGE, OR RESTART A PRIOR RUN, EACH NIGHT     *
+000900*    WITHOUT A RECOMPILE.                                       *
+001000*                                                                *
+001100******************************************************************
+001200 01  FB01-CONTROL-RECORD.
+001300     05  FB01-CC-START-NUM           PIC 9(09).
+001400     05  FB01-CC-END-NUM             PIC 9(09).
+001500     05  FB01-CC-CHECKPOINT-INT      PIC 9(09).
+001600     05  FB01-CC-RESTART-SW          PIC X(01).
+001700         88  FB01-CC-RESTART-YES     VALUE "Y".
+001750     05  FB01-CC-JOB-ID              PIC X(08).
+001760     05  FB01-CC-REPROCESS-SW        PIC X(01).
+001770         88  FB01-CC-REPROCESS-YES   VALUE "Y".
+001780     05  FB01-CC-BATCH-SIZE          PIC 9(09).
+001800     05  FILLER                      PIC X(34).
