@@ -0,0 +1,13 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FB01TX  --  FIZZBUZZ REPROCESS TRANSACTION RECORD            *
+000400*                                                                *
+000500*    ONE RECORD PER NUM VALUE TO RECHECK, READ FROM THE FBTRANS  *
+000600*    DD WHEN THE CONTROL CARD REQUESTS REPROCESS MODE, SO A      *
+000700*    HANDFUL OF DISPUTED RESULTS CAN BE REPRODUCED WITHOUT       *
+000800*    RERUNNING THE WHOLE RANGE.                                  *
+000900*                                                                *
+001000******************************************************************
+001100 01  FB01-TRANSACTION-RECORD.
+001200     05  FB01-TRANS-NUM              PIC 9(09).
+001300     05  FILLER                      PIC X(71).
