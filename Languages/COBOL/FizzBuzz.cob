@@ -1,27 +1,834 @@
-      *
-      * A Program that loops from 1 to the number in the data section's
-      * 'loops' value (Line 000023) and prints the corresponding
-      * FizzBuzz value for each number.
-      *
-      * Divisible by 3: "Fizz"
-      * Divisible by 5: "Buzz"
-      * Divisible by 3 and 5: "FizzBuzz"
-      * Else, just print the current number.
-      *
-000010 IDENTIFICATION DIVISION.
-000011   PROGRAM-ID. "FIZZBUZZ".
-      *
-000020 DATA DIVISION.
-000021   WORKING-STORAGE SECTION.
-000022   01 num PIC 9(3).
-000023   01 loops PIC 9(3) VALUE 100.
-      *
-000030 PROCEDURE DIVISION.
-000031   PERFORM VARYING num FROM 1 BY 1 UNTIL num > loops
-000032     IF FUNCTION MOD (num 15) = 0 THEN DISPLAY "FizzBuzz"
-000033     ELSE IF FUNCTION MOD (num 3) = 0 THEN DISPLAY "Fizz"
-000034     ELSE IF FUNCTION MOD (num 5) = 0 THEN DISPLAY "Buzz"
-000035     ELSE DISPLAY num
-000036   END-PERFORM.
-      *
-000040 STOP RUN.
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM     FIZZBUZZ                                       *
+000040*    FUNCTION    LOOPS OVER A RANGE OF NUMBERS AND PRINTS THE    *
+000050*                FIZZBUZZ VALUE FOR EACH ONE:                   *
+000060*                  DIVISIBLE BY 3       -> "FIZZ"                *
+000070*                  DIVISIBLE BY 5       -> "BUZZ"                *
+000080*                  DIVISIBLE BY 3 AND 5 -> "FIZZBUZZ"            *
+000090*                  OTHERWISE            -> THE NUMBER ITSELF     *
+000100*                                                                *
+000110******************************************************************
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID.              "FIZZBUZZ".
+000140 AUTHOR.                  R L KOWALSKI.
+000150 INSTALLATION.            DATA PROCESSING DEPT.
+000160 DATE-WRITTEN.            04/02/2019.
+000170 DATE-COMPILED.
+000180******************************************************************
+000190*                    MODIFICATION HISTORY                       *
+000200*----------------------------------------------------------------*
+000210* DATE       INIT  DESCRIPTION                                  *
+000220*----------------------------------------------------------------*
+000230* 04/02/2019 RLK   ORIGINAL VERSION.                             *
+000240* 07/18/2026 RLK   LOOP BOUND EXTERNALIZED TO A CONTROL CARD     *
+000250*                  READ FROM CTLCARD SO OPERATIONS CAN CHANGE   *
+000260*                  THE RANGE WITHOUT A RECOMPILE.                *
+000270* 07/20/2026 RLK   RESULTS NOW WRITTEN TO A FORMATTED FBOUT      *
+000280*                  OUTPUT FILE WITH A PAGE-NUMBERED REPORT       *
+000290*                  HEADER/FOOTER, NOT JUST DISPLAYED TO SYSOUT.  *
+000300* 07/22/2026 RLK   ADDED CHECKPOINT/RESTART SUPPORT.  FBCKPT     *
+000310*                  CARRIES THE LAST NUM PROCESSED SO A RESTART  *
+000320*                  RUN RESUMES PAST AN ABEND INSTEAD OF REDOING *
+000330*                  THE WHOLE RANGE.                              *
+000340* 07/24/2026 RLK   DIVISOR/LABEL RULES ARE NOW DATA-DRIVEN,      *
+000350*                  LOADED FROM RULECARD INTO A TABLE, IN PLACE   *
+000360*                  OF THE HARDCODED 3/5 IF-CHAIN.                *
+000370* 07/27/2026 RLK   ADDED A SUMMARY/CONTROL TOTALS TRAILER --     *
+000380*                  TOTAL PROCESSED, PER-RULE HIT COUNTS AND A   *
+000390*                  PLAIN-NUMBER COUNT -- DISPLAYED AND WRITTEN   *
+000400*                  TO THE FBOUT FOOTER.                          *
+000410* 07/29/2026 RLK   ADDED 2000-VALIDATE-CONTROL TO REJECT A       *
+000420*                  NON-NUMERIC OR OUT-OF-SEQUENCE CONTROL CARD   *
+000430*                  WITH A NONZERO RETURN-CODE INSTEAD OF RUNNING *
+000440*                  ON BAD DATA. RANGE FIELDS WERE ALREADY        *
+000450*                  PIC 9(09) COMP-3 FROM THE CTLCARD CHANGE.     *
+000460* 07/31/2026 RLK   ADDED FBAUDIT JOB-RUN AUDIT LOG -- ONE RECORD *
+000470*                  APPENDED PER RUN WITH JOB ID, START/END TIME, *
+000480*                  RANGE USED AND COMPLETION STATUS.             *
+000490* 08/03/2026 RLK   ADDED A REPROCESS MODE DRIVEN BY FBTRANS SO   *
+000500*                  SUPPORT CAN RECHECK A HANDFUL OF DISPUTED     *
+000510*                  VALUES WITHOUT RERUNNING THE WHOLE RANGE.     *
+000520* 08/06/2026 RLK   PROCESSING NOW BATCHES ON A CONFIGURABLE      *
+000530*                  FB01-CC-BATCH-SIZE -- A CHECKPOINT AND BATCH  *
+000540*                  BOUNDARY MESSAGE ARE ISSUED EVERY BATCH SO A  *
+000550*                  WIDE RANGE ISN'T ONE UNBROKEN UNIT OF WORK.   *
+000560* 08/09/2026 RLK   RESULTS ALSO WRITTEN TO A NEW FBINDEX FILE    *
+000570*                  KEYED ON NUM SO SUPPORT CAN LOOK UP A SINGLE  *
+000580*                  RESULT WITHOUT SCANNING THE SEQUENTIAL REPORT.*
+000590* 08/10/2026 RLK   RESTART AND REPROCESS RUNS NOW OPEN FBOUT,    *
+000600*                  FBCKPT AND FBINDEX FOR EXTEND/I-O INSTEAD OF  *
+000610*                  OUTPUT, SO NEITHER MODE WIPES OUT WORK A      *
+000620*                  PRIOR RUN ALREADY WROTE.  FBCKPT NOW ALSO     *
+000630*                  CARRIES THE REPORT SEQUENCE/PAGE NUMBERING SO *
+000640*                  A RESUMED RUN APPENDS TO FBOUT IN PLACE       *
+000650*                  RATHER THAN RESTARTING AT PAGE 1 / LINE 1.    *
+000660*                  THE PER-RULE AND PLAIN-NUMBER CONTROL TOTALS  *
+000670*                  ARE NOW ALSO WRITTEN TO FBOUT, NOT JUST       *
+000680*                  DISPLAYED.  A RULECARD WITH MORE THAN 10      *
+000690*                  RULES, AND A RESULT LABEL THAT WOULD OVERFLOW *
+000700*                  ITS FIELD, ARE NOW BOTH FLAGGED WITH A        *
+000710*                  MESSAGE INSTEAD OF BEING SILENTLY DROPPED OR  *
+000720*                  TRUNCATED.  A REPROCESS-ONLY CONTROL CARD NO  *
+000730*                  LONGER NEEDS A FABRICATED RANGE --            *
+000740*                  2000-VALIDATE-CONTROL SKIPS THE RANGE CHECK   *
+000750*                  WHEN FB01-CC-REPROCESS-SW IS "Y".             *
+000760* 08/12/2026 RLK   FBCKPT NOW ALSO CARRIES THE TOTAL-PROCESSED,  *
+000770*                  PLAIN-NUMBER AND PER-RULE HIT-COUNT CONTROL   *
+000780*                  TOTALS FORWARD SO A RESUMED RUN'S SUMMARY     *
+000790*                  COVERS THE WHOLE LOGICAL RANGE, NOT JUST THE  *
+000800*                  SEGMENT SINCE THE LAST RESTART.  FBCKPT AND   *
+000810*                  FBTRANS NOW HAVE FILE STATUS CLAUSES AND      *
+000820*                  TOLERATE A MISSING DATASET ON A FIRST-EVER    *
+000830*                  RESTART OR REPROCESS RUN.  THE FBINDEX OPEN   *
+000840*                  IS NOW STATUS-CHECKED, AND A DUPLICATE KEY ON *
+000850*                  WRITE NOW FALLS BACK TO A REWRITE SO REPROC-  *
+000860*                  ESSING CAN REFRESH AN EXISTING ENTRY INSTEAD  *
+000870*                  OF DROPPING IT.  CONTROL-CARD NUMERIC CHECKS  *
+000880*                  NOW RUN BEFORE THE RANGE FIELDS ARE MOVED     *
+000890*                  INTO PACKED-DECIMAL WORKING STORAGE, AND THE  *
+000900*                  RANGE CHECK NOW USES THE RAW CONTROL-CARD     *
+000910*                  FIELDS RATHER THAN THE WORKING-STORAGE COPY,  *
+000920*                  SO A RESTART OF AN ALREADY-COMPLETED RANGE    *
+000930*                  ISN'T MISTAKEN FOR AN INVALID RANGE. A BLANK  *
+000940*                  OR ZERO RULECARD DIVISOR IS NOW REJECTED      *
+000950*                  INSTEAD OF FLOWING INTO THE MOD CALCULATION.  *
+000955* 08/13/2026 RLK   FBOUT NOW HAS A FILE STATUS CLAUSE AND FALLS  *
+000956*                  BACK FROM OPEN EXTEND TO OPEN OUTPUT ON A     *
+000957*                  MISSING DATASET, MATCHING FBINDEX/FBAUDIT, SO *
+000958*                  A FIRST-EVER RESTART OR REPROCESS RUN NO      *
+000959*                  LONGER ABENDS WHEN FBOUT DOESN'T EXIST YET.   *
+000960*                  FBCKPT'S OPEN EXTEND ALSO NOW FALLS BACK TO   *
+000961*                  OPEN OUTPUT ON STATUS 35 -- PREVIOUSLY ONLY   *
+000962*                  THE READ SIDE TOLERATED A MISSING FBCKPT, SO  *
+000963*                  THE FILE WAS LEFT UNOPENED AND EVERY WRITE TO *
+000964*                  IT FAILED SILENTLY ON A FIRST-EVER RUN.       *
+000965******************************************************************
+000970 ENVIRONMENT DIVISION.
+000980 CONFIGURATION SECTION.
+000990 SOURCE-COMPUTER.         IBM-370.
+001000 OBJECT-COMPUTER.         IBM-370.
+001010 INPUT-OUTPUT SECTION.
+001020 FILE-CONTROL.
+001030     SELECT CONTROL-FILE  ASSIGN TO CTLCARD
+001040         ORGANIZATION IS SEQUENTIAL.
+001050     SELECT OUTPUT-FILE   ASSIGN TO FBOUT
+001060         ORGANIZATION IS SEQUENTIAL
+001065         FILE STATUS IS FB01-WS-OUT-FILE-STATUS.
+001070     SELECT CHECKPOINT-FILE ASSIGN TO FBCKPT
+001080         ORGANIZATION IS SEQUENTIAL
+001090         FILE STATUS IS FB01-WS-CKPT-FILE-STATUS.
+001100     SELECT RULE-FILE     ASSIGN TO RULECARD
+001110         ORGANIZATION IS SEQUENTIAL
+001120         FILE STATUS IS FB01-WS-RULE-FILE-STATUS.
+001130     SELECT AUDIT-FILE    ASSIGN TO FBAUDIT
+001140         ORGANIZATION IS SEQUENTIAL
+001150         FILE STATUS IS FB01-WS-AUDIT-FILE-STATUS.
+001160     SELECT TRANSACTION-FILE ASSIGN TO FBTRANS
+001170         ORGANIZATION IS SEQUENTIAL
+001180         FILE STATUS IS FB01-WS-TRANS-FILE-STATUS.
+001190     SELECT INDEXED-FILE  ASSIGN TO FBINDEX
+001200         ORGANIZATION IS INDEXED
+001210         ACCESS MODE IS DYNAMIC
+001220         RECORD KEY IS FB01-IDX-NUM
+001230         FILE STATUS IS FB01-WS-INDEX-FILE-STATUS.
+001240*
+001250 DATA DIVISION.
+001260 FILE SECTION.
+001270 FD  CONTROL-FILE
+001280     RECORDING MODE IS F
+001290     LABEL RECORDS ARE STANDARD.
+001300     COPY FB01CC.
+001310*
+001320 FD  OUTPUT-FILE
+001330     RECORDING MODE IS F
+001340     LABEL RECORDS ARE STANDARD.
+001350     COPY FB01OR.
+001360*
+001370 FD  CHECKPOINT-FILE
+001380     RECORDING MODE IS F
+001390     LABEL RECORDS ARE STANDARD.
+001400     COPY FB01CK.
+001410*
+001420 FD  RULE-FILE
+001430     RECORDING MODE IS F
+001440     LABEL RECORDS ARE STANDARD.
+001450     COPY FB01RU.
+001460*
+001470 FD  AUDIT-FILE
+001480     RECORDING MODE IS F
+001490     LABEL RECORDS ARE STANDARD.
+001500     COPY FB01AL.
+001510*
+001520 FD  TRANSACTION-FILE
+001530     RECORDING MODE IS F
+001540     LABEL RECORDS ARE STANDARD.
+001550     COPY FB01TX.
+001560*
+001570 FD  INDEXED-FILE
+001580     LABEL RECORDS ARE STANDARD.
+001590     COPY FB01IX.
+001600 WORKING-STORAGE SECTION.
+001610******************************************************************
+001620*    STANDALONE COUNTERS AND SWITCHES                            *
+001630******************************************************************
+001640 77  FB01-WS-NUM                  PIC 9(09) COMP-3.
+001650 77  FB01-WS-START-NUM            PIC 9(09) COMP-3 VALUE ZERO.
+001660 77  FB01-WS-END-NUM              PIC 9(09) COMP-3 VALUE ZERO.
+001670 77  FB01-WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+001680 77  FB01-WS-SEQ-NUM              PIC 9(09) COMP-3 VALUE ZERO.
+001690 77  FB01-WS-PAGE-NUM             PIC 9(05) COMP-3 VALUE 1.
+001700 77  FB01-WS-LINES-ON-PAGE        PIC 9(03) COMP-3 VALUE ZERO.
+001710 77  FB01-WS-MAX-LINES-PAGE       PIC 9(03) VALUE 60.
+001720 77  FB01-WS-RESULT-LABEL         PIC X(10).
+001730 77  FB01-WS-NUM-EDIT             PIC ZZZZZZZZ9.
+001740 77  FB01-WS-CHECKPOINT-INT       PIC 9(09) COMP-3 VALUE ZERO.
+001750 77  FB01-WS-CHECKPOINT-CNT       PIC 9(09) COMP-3 VALUE ZERO.
+001760 77  FB01-WS-LAST-CKPT-NUM        PIC 9(09) COMP-3 VALUE ZERO.
+001770 77  FB01-WS-CURRENT-TIME         PIC 9(08) VALUE ZERO.
+001780 77  FB01-WS-RESTART-SW           PIC X(01) VALUE "N".
+001790     88  FB01-WS-RESTART-YES      VALUE "Y".
+001800 77  FB01-WS-APPEND-SW            PIC X(01) VALUE "N".
+001810     88  FB01-WS-APPEND-YES       VALUE "Y".
+001820 77  FB01-WS-CKPT-EOF-SW          PIC X(01) VALUE "N".
+001830     88  FB01-WS-CKPT-EOF         VALUE "Y".
+001840 77  FB01-WS-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+001850 77  FB01-WS-RULE-FILE-STATUS     PIC X(02) VALUE SPACES.
+001860 77  FB01-WS-RULE-EOF-SW          PIC X(01) VALUE "N".
+001870     88  FB01-WS-RULE-EOF         VALUE "Y".
+001880 77  FB01-WS-RULE-COUNT           PIC 9(02) COMP-3 VALUE ZERO.
+001890 77  FB01-WS-LABEL-PTR            PIC 9(03) COMP-3 VALUE 1.
+001900 77  FB01-WS-TOTAL-PROCESSED      PIC 9(09) COMP-3 VALUE ZERO.
+001910 77  FB01-WS-TOTAL-PLAIN          PIC 9(09) COMP-3 VALUE ZERO.
+001920 77  FB01-WS-EDIT-TOTAL           PIC ZZZZZZZZ9.
+001930 77  FB01-WS-VALID-SW             PIC X(01) VALUE "Y".
+001940     88  FB01-WS-CONTROL-VALID    VALUE "Y".
+001950     88  FB01-WS-CONTROL-INVALID  VALUE "N".
+001960 77  FB01-WS-AUDIT-FILE-STATUS    PIC X(02) VALUE SPACES.
+001970 77  FB01-WS-JOB-ID               PIC X(08) VALUE SPACES.
+001980 77  FB01-WS-RUN-STATUS           PIC X(10) VALUE SPACES.
+001990 77  FB01-WS-START-TS             PIC X(26) VALUE SPACES.
+002000 77  FB01-WS-END-TS               PIC X(26) VALUE SPACES.
+002010 77  FB01-WS-CLOCK-TIME           PIC 9(08) VALUE ZERO.
+002020 77  FB01-WS-REPROCESS-SW         PIC X(01) VALUE "N".
+002030     88  FB01-WS-REPROCESS-YES    VALUE "Y".
+002040 77  FB01-WS-TRANS-EOF-SW         PIC X(01) VALUE "N".
+002050     88  FB01-WS-TRANS-EOF        VALUE "Y".
+002060 77  FB01-WS-TRANS-FILE-STATUS    PIC X(02) VALUE SPACES.
+002070 77  FB01-WS-BATCH-SIZE           PIC 9(09) COMP-3 VALUE ZERO.
+002080 77  FB01-WS-BATCH-CNT            PIC 9(09) COMP-3 VALUE ZERO.
+002090 77  FB01-WS-DFLT-BATCH-SIZE      PIC 9(09) COMP-3 VALUE 10000.
+002100 77  FB01-WS-INDEX-FILE-STATUS    PIC X(02) VALUE SPACES.
+002105 77  FB01-WS-OUT-FILE-STATUS      PIC X(02) VALUE SPACES.
+002110*
+002120******************************************************************
+002130*    DIVISOR RULE TABLE                                          *
+002140******************************************************************
+002150     COPY FB01RT.
+002160*
+002170******************************************************************
+002180*    RULE HIT COUNTS CARRIED FORWARD ACROSS A CHECKPOINT RESTART *
+002190*    RESTORED FROM FBCKPT BEFORE THE RULE TABLE ITSELF IS BUILT, *
+002200*    THEN COPIED INTO FB01-RT-HIT-COUNT ONCE 3000-LOAD-RULES     *
+002210*    HAS ESTABLISHED FB01-WS-RULE-COUNT.                         *
+002220******************************************************************
+002230 01  FB01-WS-SAVED-RULE-HITS.
+002240     05  FB01-WS-SAVED-HIT OCCURS 10 TIMES
+002250                 PIC 9(09) COMP-3 VALUE ZERO.
+002260*
+002270 PROCEDURE DIVISION.
+002280******************************************************************
+002290*    0000-MAINLINE                                               *
+002300******************************************************************
+002310 0000-MAINLINE.
+002320     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+002330     PERFORM 2000-VALIDATE-CONTROL THRU 2000-EXIT.
+002340     IF FB01-WS-CONTROL-VALID
+002350         PERFORM 3000-LOAD-RULES THRU 3000-EXIT
+002360         IF FB01-WS-REPROCESS-YES
+002370             PERFORM 5000-REPROCESS-TRANSACTIONS THRU 5000-EXIT
+002380         ELSE
+002390             PERFORM 6000-PROCESS-RANGE THRU 6000-EXIT
+002400         END-IF
+002410         PERFORM 7000-SUMMARY THRU 7000-EXIT
+002420     END-IF.
+002430     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002440     STOP RUN.
+002450*
+002460******************************************************************
+002470*    1000-INITIALIZE  --  READ THE CONTROL CARD, OPEN FILES      *
+002480******************************************************************
+002490 1000-INITIALIZE.
+002500     ACCEPT FB01-WS-RUN-DATE FROM DATE YYYYMMDD.
+002510     OPEN INPUT CONTROL-FILE.
+002520     READ CONTROL-FILE
+002530         AT END
+002540             DISPLAY "FIZZBUZZ: MISSING CONTROL CARD ON CTLCARD"
+002550     END-READ.
+002560     MOVE FB01-CC-RESTART-SW     TO FB01-WS-RESTART-SW.
+002570     MOVE FB01-CC-REPROCESS-SW   TO FB01-WS-REPROCESS-SW.
+002580     PERFORM 1150-VALIDATE-NUMERIC THRU 1150-EXIT.
+002590     IF FB01-WS-CONTROL-VALID
+002600         MOVE FB01-CC-START-NUM  TO FB01-WS-START-NUM
+002610         MOVE FB01-CC-END-NUM    TO FB01-WS-END-NUM
+002620     END-IF.
+002630     MOVE FB01-CC-CHECKPOINT-INT TO FB01-WS-CHECKPOINT-INT.
+002640     MOVE FB01-CC-JOB-ID         TO FB01-WS-JOB-ID.
+002650     MOVE FB01-CC-BATCH-SIZE     TO FB01-WS-BATCH-SIZE.
+002660     IF FB01-WS-BATCH-SIZE = ZERO
+002670         MOVE FB01-WS-DFLT-BATCH-SIZE TO FB01-WS-BATCH-SIZE
+002680     END-IF.
+002690     MOVE "N" TO FB01-WS-APPEND-SW.
+002700     IF FB01-WS-RESTART-YES OR FB01-WS-REPROCESS-YES
+002710         MOVE "Y" TO FB01-WS-APPEND-SW
+002720     END-IF.
+002730     CLOSE CONTROL-FILE.
+002740     PERFORM 8000-OPEN-AUDIT-LOG THRU 8000-EXIT.
+002750     IF FB01-WS-APPEND-YES
+002760         PERFORM 1200-READ-CHECKPOINT-FILE THRU 1200-EXIT
+002770         OPEN EXTEND CHECKPOINT-FILE
+002775         IF FB01-WS-CKPT-FILE-STATUS = "35"
+002776             OPEN OUTPUT CHECKPOINT-FILE
+002777         END-IF
+002780     ELSE
+002790         OPEN OUTPUT CHECKPOINT-FILE
+002800     END-IF.
+002810     IF FB01-WS-APPEND-YES
+002820         OPEN I-O INDEXED-FILE
+002830         IF FB01-WS-INDEX-FILE-STATUS = "35"
+002840             OPEN OUTPUT INDEXED-FILE
+002850         END-IF
+002860     ELSE
+002870         OPEN OUTPUT INDEXED-FILE
+002880     END-IF.
+002890     IF FB01-WS-INDEX-FILE-STATUS NOT = "00"
+002900         DISPLAY "FIZZBUZZ: FBINDEX OPEN FAILED, STATUS "
+002910                 FB01-WS-INDEX-FILE-STATUS
+002920     END-IF.
+002930     IF FB01-WS-APPEND-YES
+002940         OPEN EXTEND OUTPUT-FILE
+002945         IF FB01-WS-OUT-FILE-STATUS = "35"
+002946             OPEN OUTPUT OUTPUT-FILE
+002947         END-IF
+002950     ELSE
+002960         OPEN OUTPUT OUTPUT-FILE
+002970     END-IF.
+002980     IF NOT FB01-WS-APPEND-YES
+002990         PERFORM 1100-WRITE-PAGE-HEADER THRU 1100-EXIT
+003000     END-IF.
+003010 1000-EXIT.
+003020     EXIT.
+003030*
+003040******************************************************************
+003050*    1100-WRITE-PAGE-HEADER                                      *
+003060******************************************************************
+003070 1100-WRITE-PAGE-HEADER.
+003080     MOVE SPACES               TO FB01-REPORT-LINE.
+003090     MOVE "FIZZBUZZ RUN REPORT" TO FB01-RL-H-TITLE.
+003100     MOVE "RUN DATE "          TO FB01-RL-H-DATE-LIT.
+003110     MOVE FB01-WS-RUN-DATE     TO FB01-RL-H-RUN-DATE.
+003120     MOVE "PAGE "              TO FB01-RL-H-PAGE-LIT.
+003130     MOVE FB01-WS-PAGE-NUM     TO FB01-RL-H-PAGE-NUM.
+003140     WRITE FB01-REPORT-LINE.
+003150     MOVE ZERO                 TO FB01-WS-LINES-ON-PAGE.
+003160 1100-EXIT.
+003170     EXIT.
+003180*
+003190******************************************************************
+003200*    1150-VALIDATE-NUMERIC  --  CHECK THE RAW CONTROL-CARD RANGE *
+003210*                                FIELDS BEFORE THEY ARE MOVED    *
+003220*                                INTO PACKED-DECIMAL STORAGE     *
+003230******************************************************************
+003240 1150-VALIDATE-NUMERIC.
+003250     MOVE "Y" TO FB01-WS-VALID-SW.
+003260     IF FB01-WS-REPROCESS-YES
+003270         GO TO 1150-EXIT
+003280     END-IF.
+003290     IF FB01-CC-START-NUM IS NOT NUMERIC
+003300         OR FB01-CC-END-NUM IS NOT NUMERIC
+003310         MOVE "N" TO FB01-WS-VALID-SW
+003320         DISPLAY "FIZZBUZZ: CONTROL CARD VALUE NOT NUMERIC"
+003330         MOVE 16 TO RETURN-CODE
+003340     END-IF.
+003350 1150-EXIT.
+003360     EXIT.
+003370*
+003380******************************************************************
+003390*    2000-VALIDATE-CONTROL  --  REJECT AN OUT-OF-SEQUENCE RANGE  *
+003400*                                ON THE RAW CONTROL-CARD FIELDS, *
+003410*                                NOT A CHECKPOINT-RESUMED COPY   *
+003420******************************************************************
+003430 2000-VALIDATE-CONTROL.
+003440     IF FB01-WS-REPROCESS-YES
+003450         OR FB01-WS-CONTROL-INVALID
+003460         GO TO 2000-EXIT
+003470     END-IF.
+003480     IF FB01-CC-START-NUM = ZERO
+003490         OR FB01-CC-START-NUM > FB01-CC-END-NUM
+003500         MOVE "N" TO FB01-WS-VALID-SW
+003510         DISPLAY "FIZZBUZZ: INVALID RANGE ON CONTROL CARD"
+003520         MOVE 16 TO RETURN-CODE
+003530     END-IF.
+003540 2000-EXIT.
+003550     EXIT.
+003560*
+003570******************************************************************
+003580*    1200-READ-CHECKPOINT-FILE  --  RESTORE STATE FROM FBCKPT    *
+003590******************************************************************
+003600 1200-READ-CHECKPOINT-FILE.
+003610     OPEN INPUT CHECKPOINT-FILE.
+003620     IF FB01-WS-CKPT-FILE-STATUS NOT = "35"
+003630         PERFORM 1210-READ-CKPT-RECORD THRU 1210-EXIT
+003640             UNTIL FB01-WS-CKPT-EOF
+003650         CLOSE CHECKPOINT-FILE
+003660     END-IF.
+003670     IF FB01-WS-RESTART-YES
+003680         IF FB01-WS-LAST-CKPT-NUM > ZERO
+003690             COMPUTE FB01-WS-START-NUM = FB01-WS-LAST-CKPT-NUM + 1
+003700         END-IF
+003710     END-IF.
+003720 1200-EXIT.
+003730     EXIT.
+003740*
+003750******************************************************************
+003760*    1210-READ-CKPT-RECORD                                       *
+003770******************************************************************
+003780 1210-READ-CKPT-RECORD.
+003790     READ CHECKPOINT-FILE
+003800         AT END
+003810             SET FB01-WS-CKPT-EOF TO TRUE
+003820         NOT AT END
+003830             MOVE FB01-CKPT-LAST-NUM      TO FB01-WS-LAST-CKPT-NUM
+003840             MOVE FB01-CKPT-SEQ-NUM       TO FB01-WS-SEQ-NUM
+003850             MOVE FB01-CKPT-PAGE-NUM      TO FB01-WS-PAGE-NUM
+003860             MOVE FB01-CKPT-LINES-ON-PAGE TO FB01-WS-LINES-ON-PAGE
+003870             MOVE FB01-CKPT-TOTAL-PROCESSED
+003880                 TO FB01-WS-TOTAL-PROCESSED
+003890             MOVE FB01-CKPT-TOTAL-PLAIN
+003900                 TO FB01-WS-TOTAL-PLAIN
+003910             PERFORM 1220-SAVE-CKPT-HIT THRU 1220-EXIT
+003920                 VARYING FB01-RULE-IDX FROM 1 BY 1
+003930                 UNTIL FB01-RULE-IDX > 10
+003940     END-READ.
+003950 1210-EXIT.
+003960     EXIT.
+003970*
+003980******************************************************************
+003990*    1220-SAVE-CKPT-HIT  --  STASH ONE RESTORED RULE HIT COUNT   *
+004000******************************************************************
+004010 1220-SAVE-CKPT-HIT.
+004020     MOVE FB01-CKPT-RULE-HITS (FB01-RULE-IDX)
+004030         TO FB01-WS-SAVED-HIT (FB01-RULE-IDX).
+004040 1220-EXIT.
+004050     EXIT.
+004060*
+004070******************************************************************
+004080*    3000-LOAD-RULES  --  LOAD THE DIVISOR/LABEL TABLE           *
+004090******************************************************************
+004100 3000-LOAD-RULES.
+004110     MOVE ZERO  TO FB01-WS-RULE-COUNT.
+004120     MOVE "N"   TO FB01-WS-RULE-EOF-SW.
+004130     OPEN INPUT RULE-FILE.
+004140     IF FB01-WS-RULE-FILE-STATUS = "35"
+004150         PERFORM 3900-LOAD-DEFAULT-RULES THRU 3900-EXIT
+004160     ELSE
+004170         PERFORM 3100-READ-RULE-RECORD THRU 3100-EXIT
+004180             UNTIL FB01-WS-RULE-EOF
+004190                OR FB01-WS-RULE-COUNT = 10
+004200         PERFORM 3150-CHECK-RULE-OVERFLOW THRU 3150-EXIT
+004210         CLOSE RULE-FILE
+004220         IF FB01-WS-RULE-COUNT = ZERO
+004230             PERFORM 3900-LOAD-DEFAULT-RULES THRU 3900-EXIT
+004240         END-IF
+004250     END-IF.
+004260     IF FB01-WS-APPEND-YES
+004270         PERFORM 3200-RESTORE-RULE-HITS THRU 3200-EXIT
+004280     END-IF.
+004290 3000-EXIT.
+004300     EXIT.
+004310*
+004320******************************************************************
+004330*    3100-READ-RULE-RECORD  --  ALSO GUARDS AGAINST A BLANK OR   *
+004340*                                ZERO DIVISOR, WHICH WOULD DRIVE *
+004350*                                A MOD-BY-ZERO LATER ON          *
+004360******************************************************************
+004370 3100-READ-RULE-RECORD.
+004380     READ RULE-FILE
+004390         AT END
+004400             SET FB01-WS-RULE-EOF TO TRUE
+004410         NOT AT END
+004420             IF FB01-RULE-DIVISOR IS NOT NUMERIC
+004430                 OR FB01-RULE-DIVISOR = ZERO
+004440                 DISPLAY "FIZZBUZZ: BAD RULECARD DIVISOR, ROW "
+004450                         "IGNORED"
+004460             ELSE
+004470                 ADD 1 TO FB01-WS-RULE-COUNT
+004480                 MOVE FB01-RULE-DIVISOR
+004490                     TO FB01-RT-DIVISOR (FB01-WS-RULE-COUNT)
+004500                 MOVE FB01-RULE-LABEL
+004510                     TO FB01-RT-LABEL (FB01-WS-RULE-COUNT)
+004520             END-IF
+004530     END-READ.
+004540 3100-EXIT.
+004550     EXIT.
+004560*
+004570******************************************************************
+004580*    3150-CHECK-RULE-OVERFLOW  --  FLAG RULECARD ROWS BEYOND 10  *
+004590******************************************************************
+004600 3150-CHECK-RULE-OVERFLOW.
+004610     IF FB01-WS-RULE-COUNT = 10
+004620         AND NOT FB01-WS-RULE-EOF
+004630         READ RULE-FILE
+004640             AT END
+004650                 SET FB01-WS-RULE-EOF TO TRUE
+004660             NOT AT END
+004670                 DISPLAY "FIZZBUZZ: RULECARD HAS MORE THAN 10 "
+004680                         "RULES -- EXTRA RULES IGNORED"
+004690         END-READ
+004700     END-IF.
+004710 3150-EXIT.
+004720     EXIT.
+004730*
+004740******************************************************************
+004750*    3200-RESTORE-RULE-HITS  --  APPLY THE CHECKPOINT-RESTORED   *
+004760*                                 HIT COUNTS ONCE THE RULE TABLE *
+004770*                                 ITSELF HAS BEEN LOADED         *
+004780******************************************************************
+004790 3200-RESTORE-RULE-HITS.
+004800     PERFORM 3210-RESTORE-ONE-HIT THRU 3210-EXIT
+004810         VARYING FB01-RULE-IDX FROM 1 BY 1
+004820         UNTIL FB01-RULE-IDX > FB01-WS-RULE-COUNT.
+004830 3200-EXIT.
+004840     EXIT.
+004850*
+004860******************************************************************
+004870*    3210-RESTORE-ONE-HIT                                        *
+004880******************************************************************
+004890 3210-RESTORE-ONE-HIT.
+004900     MOVE FB01-WS-SAVED-HIT (FB01-RULE-IDX)
+004910         TO FB01-RT-HIT-COUNT (FB01-RULE-IDX).
+004920 3210-EXIT.
+004930     EXIT.
+004940*
+004950******************************************************************
+004960*    3900-LOAD-DEFAULT-RULES  --  CLASSIC FIZZ/BUZZ FALLBACK     *
+004970******************************************************************
+004980 3900-LOAD-DEFAULT-RULES.
+004990     MOVE 2        TO FB01-WS-RULE-COUNT.
+005000     MOVE 3        TO FB01-RT-DIVISOR (1).
+005010     MOVE "Fizz"   TO FB01-RT-LABEL   (1).
+005020     MOVE 5        TO FB01-RT-DIVISOR (2).
+005030     MOVE "Buzz"   TO FB01-RT-LABEL   (2).
+005040 3900-EXIT.
+005050     EXIT.
+005060*
+005070******************************************************************
+005080*    5000-REPROCESS-TRANSACTIONS  --  RECHECK NUM VALUES         *
+005090******************************************************************
+005100 5000-REPROCESS-TRANSACTIONS.
+005110     OPEN INPUT TRANSACTION-FILE.
+005120     IF FB01-WS-TRANS-FILE-STATUS = "35"
+005130         DISPLAY "FIZZBUZZ: MISSING TRANSACTION FILE ON FBTRANS"
+005140     ELSE
+005150         PERFORM 5100-READ-TRANSACTION THRU 5100-EXIT
+005160             UNTIL FB01-WS-TRANS-EOF
+005170         CLOSE TRANSACTION-FILE
+005180     END-IF.
+005190 5000-EXIT.
+005200     EXIT.
+005210*
+005220******************************************************************
+005230*    5100-READ-TRANSACTION                                       *
+005240******************************************************************
+005250 5100-READ-TRANSACTION.
+005260     READ TRANSACTION-FILE
+005270         AT END
+005280             SET FB01-WS-TRANS-EOF TO TRUE
+005290         NOT AT END
+005300             MOVE FB01-TRANS-NUM TO FB01-WS-NUM
+005310             PERFORM 6100-EVALUATE-NUM        THRU 6100-EXIT
+005320             PERFORM 6200-WRITE-OUTPUT-RECORD THRU 6200-EXIT
+005330             PERFORM 6700-WRITE-INDEX-RECORD  THRU 6700-EXIT
+005340             PERFORM 6300-UPDATE-COUNTERS     THRU 6300-EXIT
+005350             ADD 1 TO FB01-WS-BATCH-CNT
+005360             IF FB01-WS-BATCH-CNT NOT LESS THAN FB01-WS-BATCH-SIZE
+005370                 PERFORM 6600-BATCH-BOUNDARY THRU 6600-EXIT
+005380             END-IF
+005390     END-READ.
+005400 5100-EXIT.
+005410     EXIT.
+005420*
+005430******************************************************************
+005440*    6000-PROCESS-RANGE  --  EVALUATE EACH NUMBER IN THE RANGE   *
+005450******************************************************************
+005460 6000-PROCESS-RANGE.
+005470     PERFORM VARYING FB01-WS-NUM FROM FB01-WS-START-NUM BY 1
+005480             UNTIL FB01-WS-NUM > FB01-WS-END-NUM
+005490         PERFORM 6100-EVALUATE-NUM        THRU 6100-EXIT
+005500         PERFORM 6200-WRITE-OUTPUT-RECORD THRU 6200-EXIT
+005510         PERFORM 6700-WRITE-INDEX-RECORD  THRU 6700-EXIT
+005520         PERFORM 6300-UPDATE-COUNTERS     THRU 6300-EXIT
+005530         ADD 1 TO FB01-WS-CHECKPOINT-CNT
+005540         IF FB01-WS-CHECKPOINT-INT > ZERO
+005550             AND FB01-WS-CHECKPOINT-CNT NOT LESS THAN
+005560                 FB01-WS-CHECKPOINT-INT
+005570             PERFORM 6500-WRITE-CHECKPOINT THRU 6500-EXIT
+005580         END-IF
+005590         ADD 1 TO FB01-WS-BATCH-CNT
+005600         IF FB01-WS-BATCH-CNT NOT LESS THAN FB01-WS-BATCH-SIZE
+005610             PERFORM 6600-BATCH-BOUNDARY THRU 6600-EXIT
+005620         END-IF
+005630     END-PERFORM.
+005640 6000-EXIT.
+005650     EXIT.
+005660*
+005670******************************************************************
+005680*    6100-EVALUATE-NUM  --  DETERMINE THE FIZZBUZZ LABEL         *
+005690******************************************************************
+005700 6100-EVALUATE-NUM.
+005710     MOVE SPACES TO FB01-WS-RESULT-LABEL.
+005720     MOVE 1      TO FB01-WS-LABEL-PTR.
+005730     PERFORM 6110-CHECK-RULE THRU 6110-EXIT
+005740         VARYING FB01-RULE-IDX FROM 1 BY 1
+005750         UNTIL FB01-RULE-IDX > FB01-WS-RULE-COUNT.
+005760 6100-EXIT.
+005770     EXIT.
+005780*
+005790******************************************************************
+005800*    6110-CHECK-RULE  --  APPLY ONE DIVISOR RULE TO FB01-WS-NUM  *
+005810******************************************************************
+005820 6110-CHECK-RULE.
+005830     IF FUNCTION MOD (FB01-WS-NUM FB01-RT-DIVISOR (FB01-RULE-IDX))
+005840             = 0
+005850         STRING FB01-RT-LABEL (FB01-RULE-IDX) DELIMITED BY SPACE
+005860             INTO FB01-WS-RESULT-LABEL
+005870             WITH POINTER FB01-WS-LABEL-PTR
+005880             ON OVERFLOW
+005890                 MOVE FB01-WS-NUM TO FB01-WS-NUM-EDIT
+005900                 DISPLAY "FIZZBUZZ: LABEL OVERFLOW, NUM "
+005910                         FB01-WS-NUM-EDIT
+005920         END-STRING
+005930     END-IF.
+005940 6110-EXIT.
+005950     EXIT.
+005960*
+005970******************************************************************
+005980*    6200-WRITE-OUTPUT-RECORD  --  WRITE ONE DETAIL LINE         *
+005990******************************************************************
+006000 6200-WRITE-OUTPUT-RECORD.
+006010     IF FB01-WS-LINES-ON-PAGE NOT LESS THAN FB01-WS-MAX-LINES-PAGE
+006020         ADD 1 TO FB01-WS-PAGE-NUM
+006030         PERFORM 1100-WRITE-PAGE-HEADER THRU 1100-EXIT
+006040     END-IF.
+006050     ADD 1 TO FB01-WS-SEQ-NUM.
+006060     MOVE SPACES               TO FB01-REPORT-LINE.
+006070     MOVE FB01-WS-RUN-DATE     TO FB01-RL-D-RUN-DATE.
+006080     MOVE FB01-WS-SEQ-NUM      TO FB01-RL-D-SEQ-NUM.
+006090     MOVE FB01-WS-NUM          TO FB01-RL-D-NUM-VALUE.
+006100     IF FB01-WS-RESULT-LABEL = SPACES
+006110         MOVE FB01-WS-NUM      TO FB01-WS-NUM-EDIT
+006120         MOVE FB01-WS-NUM-EDIT TO FB01-RL-D-LABEL
+006130     ELSE
+006140         MOVE FB01-WS-RESULT-LABEL TO FB01-RL-D-LABEL
+006150     END-IF.
+006160     WRITE FB01-REPORT-LINE.
+006170     ADD 1 TO FB01-WS-LINES-ON-PAGE.
+006180 6200-EXIT.
+006190     EXIT.
+006200*
+006210******************************************************************
+006220*    6300-UPDATE-COUNTERS  --  CONTROL TOTALS FOR THE SUMMARY    *
+006230******************************************************************
+006240 6300-UPDATE-COUNTERS.
+006250     ADD 1 TO FB01-WS-TOTAL-PROCESSED.
+006260     IF FB01-WS-RESULT-LABEL = SPACES
+006270         ADD 1 TO FB01-WS-TOTAL-PLAIN
+006280     ELSE
+006290         PERFORM 6310-UPDATE-RULE-HIT THRU 6310-EXIT
+006300             VARYING FB01-RULE-IDX FROM 1 BY 1
+006310             UNTIL FB01-RULE-IDX > FB01-WS-RULE-COUNT
+006320     END-IF.
+006330 6300-EXIT.
+006340     EXIT.
+006350*
+006360******************************************************************
+006370*    6310-UPDATE-RULE-HIT                                        *
+006380******************************************************************
+006390 6310-UPDATE-RULE-HIT.
+006400     IF FUNCTION MOD (FB01-WS-NUM FB01-RT-DIVISOR (FB01-RULE-IDX))
+006410             = 0
+006420         ADD 1 TO FB01-RT-HIT-COUNT (FB01-RULE-IDX)
+006430     END-IF.
+006440 6310-EXIT.
+006450     EXIT.
+006460*
+006470******************************************************************
+006480*    6500-WRITE-CHECKPOINT  --  RECORD LAST NUM PROCESSED, THE   *
+006490*                                CURRENT REPORT POSITION AND THE *
+006500*                                CONTROL TOTALS SO FAR           *
+006510******************************************************************
+006520 6500-WRITE-CHECKPOINT.
+006530     ACCEPT FB01-WS-CURRENT-TIME FROM TIME.
+006540     MOVE FB01-WS-NUM             TO FB01-CKPT-LAST-NUM.
+006550     MOVE FB01-WS-SEQ-NUM         TO FB01-CKPT-SEQ-NUM.
+006560     MOVE FB01-WS-PAGE-NUM        TO FB01-CKPT-PAGE-NUM.
+006570     MOVE FB01-WS-LINES-ON-PAGE   TO FB01-CKPT-LINES-ON-PAGE.
+006580     MOVE FB01-WS-TOTAL-PROCESSED TO FB01-CKPT-TOTAL-PROCESSED.
+006590     MOVE FB01-WS-TOTAL-PLAIN     TO FB01-CKPT-TOTAL-PLAIN.
+006600     PERFORM 6510-SAVE-HIT-TO-CKPT THRU 6510-EXIT
+006610         VARYING FB01-RULE-IDX FROM 1 BY 1
+006620         UNTIL FB01-RULE-IDX > 10.
+006630     MOVE SPACES                  TO FB01-CKPT-TIMESTAMP.
+006640     STRING FB01-WS-RUN-DATE     DELIMITED BY SIZE
+006650            "-"                  DELIMITED BY SIZE
+006660            FB01-WS-CURRENT-TIME DELIMITED BY SIZE
+006670         INTO FB01-CKPT-TIMESTAMP
+006680     END-STRING.
+006690     WRITE FB01-CHECKPOINT-RECORD.
+006700     MOVE ZERO                    TO FB01-WS-CHECKPOINT-CNT.
+006710 6500-EXIT.
+006720     EXIT.
+006730*
+006740******************************************************************
+006750*    6510-SAVE-HIT-TO-CKPT  --  COPY ONE RULE'S CURRENT HIT      *
+006760*                                COUNT INTO THE CHECKPOINT       *
+006770*                                RECORD, ZERO-FILLING ANY SLOT   *
+006780*                                PAST THE ACTIVE RULE COUNT      *
+006790******************************************************************
+006800 6510-SAVE-HIT-TO-CKPT.
+006810     IF FB01-RULE-IDX NOT > FB01-WS-RULE-COUNT
+006820         MOVE FB01-RT-HIT-COUNT (FB01-RULE-IDX)
+006830             TO FB01-CKPT-RULE-HITS (FB01-RULE-IDX)
+006840     ELSE
+006850         MOVE ZERO TO FB01-CKPT-RULE-HITS (FB01-RULE-IDX)
+006860     END-IF.
+006870 6510-EXIT.
+006880     EXIT.
+006890*
+006900******************************************************************
+006910*    6600-BATCH-BOUNDARY  --  PERIODIC FLUSH/COMMIT POINT        *
+006920******************************************************************
+006930 6600-BATCH-BOUNDARY.
+006940     PERFORM 6500-WRITE-CHECKPOINT THRU 6500-EXIT.
+006950     MOVE FB01-WS-NUM             TO FB01-WS-EDIT-TOTAL.
+006960     DISPLAY "FIZZBUZZ: BATCH BOUNDARY THROUGH NUM "
+006970             FB01-WS-EDIT-TOTAL.
+006980     MOVE ZERO                    TO FB01-WS-BATCH-CNT.
+006990 6600-EXIT.
+007000     EXIT.
+007010*
+007020******************************************************************
+007030*    6700-WRITE-INDEX-RECORD  --  WRITE ONE FBINDEX RECORD, OR   *
+007040*                                  REWRITE IT IF REPROCESSING    *
+007050*                                  HAS ALREADY WRITTEN THE KEY   *
+007060******************************************************************
+007070 6700-WRITE-INDEX-RECORD.
+007080     MOVE FB01-WS-NUM             TO FB01-IDX-NUM.
+007090     MOVE FB01-RL-D-LABEL         TO FB01-IDX-LABEL.
+007100     MOVE FB01-WS-NUM             TO FB01-WS-NUM-EDIT.
+007110     WRITE FB01-INDEX-RECORD
+007120         INVALID KEY
+007130             REWRITE FB01-INDEX-RECORD
+007140                 INVALID KEY
+007150                     DISPLAY "FIZZBUZZ: UNABLE TO REWRITE INDEX "
+007160                             "KEY " FB01-WS-NUM-EDIT
+007170             END-REWRITE
+007180     END-WRITE.
+007190 6700-EXIT.
+007200     EXIT.
+007210*
+007220******************************************************************
+007230*    7000-SUMMARY  --  END-OF-RUN CONTROL TOTALS                 *
+007240******************************************************************
+007250 7000-SUMMARY.
+007260     MOVE SPACES                   TO FB01-REPORT-LINE.
+007270     MOVE "END OF REPORT TOTALS"   TO FB01-RL-F-TITLE.
+007280     MOVE "PROCESSED: "            TO FB01-RL-F-PROCESSED-LIT.
+007290     MOVE FB01-WS-TOTAL-PROCESSED  TO FB01-RL-F-PROCESSED.
+007300     WRITE FB01-REPORT-LINE.
+007310     DISPLAY "FIZZBUZZ - END OF RUN CONTROL TOTALS".
+007320     MOVE FB01-WS-TOTAL-PROCESSED  TO FB01-WS-EDIT-TOTAL.
+007330     DISPLAY "  TOTAL PROCESSED . . . . . . ." FB01-WS-EDIT-TOTAL.
+007340     PERFORM 7100-RULE-TOTAL THRU 7100-EXIT
+007350         VARYING FB01-RULE-IDX FROM 1 BY 1
+007360         UNTIL FB01-RULE-IDX > FB01-WS-RULE-COUNT.
+007370     MOVE FB01-WS-TOTAL-PLAIN      TO FB01-WS-EDIT-TOTAL.
+007380     DISPLAY "  PLAIN NUMBERS . . . . . . . ." FB01-WS-EDIT-TOTAL.
+007390     MOVE SPACES                   TO FB01-REPORT-LINE.
+007400     MOVE "PLAIN NUMBERS"          TO FB01-RL-CAT-LABEL.
+007410     MOVE "TOTAL: "                TO FB01-RL-CAT-LIT.
+007420     MOVE FB01-WS-TOTAL-PLAIN      TO FB01-RL-CAT-COUNT.
+007430     WRITE FB01-REPORT-LINE.
+007440 7000-EXIT.
+007450     EXIT.
+007460*
+007470******************************************************************
+007480*    7100-RULE-TOTAL  --  DISPLAY AND WRITE ONE RULE'S HIT COUNT *
+007490******************************************************************
+007500 7100-RULE-TOTAL.
+007510     MOVE FB01-RT-HIT-COUNT (FB01-RULE-IDX) TO FB01-WS-EDIT-TOTAL.
+007520     DISPLAY "  " FB01-RT-LABEL (FB01-RULE-IDX) " HITS . . . . . "
+007530             FB01-WS-EDIT-TOTAL.
+007540     MOVE SPACES                     TO FB01-REPORT-LINE.
+007550     MOVE FB01-RT-LABEL (FB01-RULE-IDX) TO FB01-RL-CAT-LABEL.
+007560     MOVE "TOTAL: "                  TO FB01-RL-CAT-LIT.
+007570     MOVE FB01-RT-HIT-COUNT (FB01-RULE-IDX) TO FB01-RL-CAT-COUNT.
+007580     WRITE FB01-REPORT-LINE.
+007590 7100-EXIT.
+007600     EXIT.
+007610*
+007620******************************************************************
+007630*    8000-OPEN-AUDIT-LOG  --  START OF RUN, OPEN FBAUDIT         *
+007640******************************************************************
+007650 8000-OPEN-AUDIT-LOG.
+007660     ACCEPT FB01-WS-CLOCK-TIME FROM TIME.
+007670     MOVE SPACES TO FB01-WS-START-TS.
+007680     STRING FB01-WS-RUN-DATE   DELIMITED BY SIZE
+007690            "-"                DELIMITED BY SIZE
+007700            FB01-WS-CLOCK-TIME DELIMITED BY SIZE
+007710         INTO FB01-WS-START-TS
+007720     END-STRING.
+007730     OPEN EXTEND AUDIT-FILE.
+007740     IF FB01-WS-AUDIT-FILE-STATUS = "35"
+007750         OPEN OUTPUT AUDIT-FILE
+007760     END-IF.
+007770 8000-EXIT.
+007780     EXIT.
+007790*
+007800******************************************************************
+007810*    8100-WRITE-AUDIT-LOG  --  END OF RUN, APPEND FBAUDIT RECORD *
+007820******************************************************************
+007830 8100-WRITE-AUDIT-LOG.
+007840     ACCEPT FB01-WS-CLOCK-TIME FROM TIME.
+007850     MOVE SPACES TO FB01-WS-END-TS.
+007860     STRING FB01-WS-RUN-DATE   DELIMITED BY SIZE
+007870            "-"                DELIMITED BY SIZE
+007880            FB01-WS-CLOCK-TIME DELIMITED BY SIZE
+007890         INTO FB01-WS-END-TS
+007900     END-STRING.
+007910     IF FB01-WS-CONTROL-VALID
+007920         MOVE "COMPLETED" TO FB01-WS-RUN-STATUS
+007930     ELSE
+007940         MOVE "REJECTED"  TO FB01-WS-RUN-STATUS
+007950     END-IF.
+007960     MOVE FB01-WS-JOB-ID     TO FB01-AUD-JOB-ID.
+007970     MOVE FB01-WS-START-TS   TO FB01-AUD-START-TS.
+007980     MOVE FB01-WS-END-TS     TO FB01-AUD-END-TS.
+007990     MOVE FB01-WS-START-NUM  TO FB01-AUD-START-NUM.
+008000     MOVE FB01-WS-END-NUM    TO FB01-AUD-END-NUM.
+008010     MOVE FB01-WS-RUN-STATUS TO FB01-AUD-STATUS.
+008020     WRITE FB01-AUDIT-RECORD.
+008030     CLOSE AUDIT-FILE.
+008040 8100-EXIT.
+008050     EXIT.
+008060*
+008070******************************************************************
+008080*    9000-TERMINATE                                              *
+008090******************************************************************
+008100 9000-TERMINATE.
+008110     PERFORM 8100-WRITE-AUDIT-LOG THRU 8100-EXIT.
+008120     CLOSE OUTPUT-FILE.
+008130     CLOSE CHECKPOINT-FILE.
+008140     CLOSE INDEXED-FILE.
+008150 9000-EXIT.
+008160     EXIT.
