@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FB01AL  --  FIZZBUZZ JOB-RUN AUDIT LOG RECORD                *
+000400*                                                                *
+000500*    ONE RECORD APPENDED TO THE FBAUDIT DD EVERY TIME THE JOB    *
+000600*    RUNS, INDEPENDENT OF THE JCL JOB LOG, SO OPERATIONS AND     *
+000700*    AUDITORS CAN ANSWER "WHEN DID THIS LAST RUN, WITH WHAT      *
+000800*    RANGE" WITHOUT DIGGING THROUGH SPOOL ARCHIVES.              *
+000900*                                                                *
+001000******************************************************************
+001100 01  FB01-AUDIT-RECORD.
+001200     05  FB01-AUD-JOB-ID             PIC X(08).
+001300     05  FB01-AUD-START-TS           PIC X(26).
+001400     05  FB01-AUD-END-TS             PIC X(26).
+001500     05  FB01-AUD-START-NUM          PIC 9(09).
+001600     05  FB01-AUD-END-NUM            PIC 9(09).
+001700     05  FB01-AUD-STATUS             PIC X(10).
+001800     05  FILLER                      PIC X(10).
