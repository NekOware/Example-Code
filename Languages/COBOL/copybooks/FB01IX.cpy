@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FB01IX  --  FIZZBUZZ INDEXED RESULT RECORD                  *
+000400*                                                                *
+000500*    ONE RECORD PER NUM VALUE, KEYED ON FB01-IDX-NUM, WRITTEN TO *
+000600*    THE FBINDEX DD ALONGSIDE THE SEQUENTIAL FBOUT REPORT SO     *
+000700*    SUPPORT STAFF CAN PULL A SINGLE RESULT BY NUM ON DEMAND     *
+000800*    INSTEAD OF SCANNING A SEQUENTIAL REPORT TOP TO BOTTOM.      *
+000900*                                                                *
+001000******************************************************************
+001100 01  FB01-INDEX-RECORD.
+001200     05  FB01-IDX-NUM                PIC 9(09).
+001300     05  FB01-IDX-LABEL              PIC X(10).
+001400     05  FILLER                      PIC X(61).
