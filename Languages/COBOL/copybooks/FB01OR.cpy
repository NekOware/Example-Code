@@ -0,0 +1,43 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FB01OR  --  FIZZBUZZ FORMATTED OUTPUT REPORT LINE           *
+000400*                                                                *
+000500*    ONE PHYSICAL RECORD LAYOUT, REDEFINED THREE WAYS SO THE     *
+000600*    SAME RECORD AREA CAN CARRY A PAGE HEADER, A DETAIL LINE, OR *
+000700*    THE END-OF-RUN FOOTER WRITTEN TO THE FBOUT DD.              *
+000800*                                                                *
+000900******************************************************************
+001000 01  FB01-REPORT-LINE.
+001100     05  FB01-RL-HEADER.
+001200         10  FB01-RL-H-TITLE         PIC X(20)
+001300                                     VALUE "FIZZBUZZ RUN REPORT".
+001400         10  FILLER                  PIC X(03) VALUE SPACES.
+001500         10  FB01-RL-H-DATE-LIT      PIC X(09) VALUE "RUN DATE ".
+001600         10  FB01-RL-H-RUN-DATE      PIC 9(08).
+001700         10  FILLER                  PIC X(03) VALUE SPACES.
+001800         10  FB01-RL-H-PAGE-LIT      PIC X(05) VALUE "PAGE ".
+001900         10  FB01-RL-H-PAGE-NUM      PIC ZZZZ9.
+002000         10  FILLER                  PIC X(29) VALUE SPACES.
+002100     05  FB01-RL-DETAIL REDEFINES FB01-RL-HEADER.
+002200         10  FB01-RL-D-RUN-DATE      PIC 9(08).
+002300         10  FILLER                  PIC X(02) VALUE SPACES.
+002400         10  FB01-RL-D-SEQ-NUM       PIC 9(09).
+002500         10  FILLER                  PIC X(02) VALUE SPACES.
+002600         10  FB01-RL-D-NUM-VALUE     PIC 9(09).
+002700         10  FILLER                  PIC X(02) VALUE SPACES.
+002800         10  FB01-RL-D-LABEL         PIC X(10).
+002900         10  FILLER                  PIC X(32) VALUE SPACES.
+003000     05  FB01-RL-FOOTER REDEFINES FB01-RL-HEADER.
+003100         10  FB01-RL-F-TITLE         PIC X(20)
+003200                                     VALUE "END OF REPORT TOTALS".
+003300         10  FILLER                  PIC X(02) VALUE SPACES.
+003400         10  FB01-RL-F-PROCESSED-LIT PIC X(11)
+003500                                     VALUE "PROCESSED: ".
+003600         10  FB01-RL-F-PROCESSED     PIC ZZZZZZZZ9.
+003700         10  FILLER                  PIC X(24) VALUE SPACES.
+003800     05  FB01-RL-CATEGORY REDEFINES FB01-RL-HEADER.
+003900         10  FB01-RL-CAT-LABEL       PIC X(15).
+004000         10  FILLER                  PIC X(02) VALUE SPACES.
+004100         10  FB01-RL-CAT-LIT         PIC X(07) VALUE "TOTAL: ".
+004200         10  FB01-RL-CAT-COUNT       PIC ZZZZZZZZ9.
+004300         10  FILLER                  PIC X(49) VALUE SPACES.
