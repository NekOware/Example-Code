@@ -0,0 +1,14 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FB01RU  --  FIZZBUZZ DIVISOR RULE CARD RECORD                *
+000400*                                                                *
+000500*    ONE RECORD PER DIVISOR/LABEL PAIR, READ FROM THE RULECARD   *
+000600*    DD AT THE START OF THE RUN.  LETS EACH BUSINESS UNIT SUPPLY *
+000700*    ITS OWN DIVISOR/LABEL PAIRS (E.G. 7 = "BAZZ") WITHOUT       *
+000800*    MAINTAINING A SEPARATE COPY OF THE PROGRAM.                 *
+000900*                                                                *
+001000******************************************************************
+001100 01  FB01-RULE-RECORD.
+001200     05  FB01-RULE-DIVISOR           PIC 9(03).
+001300     05  FB01-RULE-LABEL             PIC X(10).
+001400     05  FILLER                      PIC X(67).
