@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FB01CK  --  FIZZBUZZ CHECKPOINT RECORD                      *
+000400*                                                                *
+000500*    ONE RECORD WRITTEN TO THE FBCKPT DD EVERY CHECKPOINT        *
+000600*    INTERVAL DURING A RUN.  ON RESTART OR REPROCESS THE         *
+000700*    PROGRAM READS THIS FILE TO FIND THE LAST NUMBER             *
+000800*    SUCCESSFULLY PROCESSED, PLUS THE REPORT SEQUENCE/PAGE       *
+000900*    NUMBERING AND THE CONTROL TOTALS THAT WERE IN EFFECT AT     *
+001000*    THAT POINT, SO A RESUMED RUN CAN APPEND TO FBOUT IN PLACE   *
+001100*    AND REPORT TOTALS FOR THE WHOLE LOGICAL RANGE, NOT JUST     *
+001200*    THE SEGMENT THAT RAN SINCE THE LAST RESTART.                *
+001300*                                                                *
+001400******************************************************************
+001500 01  FB01-CHECKPOINT-RECORD.
+001600     05  FB01-CKPT-LAST-NUM          PIC 9(09).
+001700     05  FB01-CKPT-SEQ-NUM           PIC 9(09).
+001800     05  FB01-CKPT-PAGE-NUM          PIC 9(05).
+001900     05  FB01-CKPT-LINES-ON-PAGE     PIC 9(03).
+002000     05  FB01-CKPT-TOTAL-PROCESSED   PIC 9(09).
+002100     05  FB01-CKPT-TOTAL-PLAIN       PIC 9(09).
+002200     05  FB01-CKPT-RULE-HITS OCCURS 10 TIMES
+002300                                     PIC 9(09).
+002400     05  FB01-CKPT-TIMESTAMP         PIC X(26).
+002500     05  FILLER                      PIC X(10).
