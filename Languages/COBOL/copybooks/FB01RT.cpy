@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*                                                                *
+000300*    FB01RT  --  FIZZBUZZ DIVISOR RULE TABLE (WORKING STORAGE)    *
+000400*                                                                *
+000500*    HOLDS THE RULES LOADED FROM RULECARD BY 3000-LOAD-RULES.    *
+000600*    FB01-WS-RULE-COUNT (DEFINED AHEAD OF THIS COPYBOOK) DRIVES  *
+000700*    THE OCCURS DEPENDING ON.                                   *
+000800*                                                                *
+000900******************************************************************
+001000 01  FB01-RULE-TABLE.
+001100     05  FB01-RULE-ENTRY OCCURS 1 TO 10 TIMES
+001200                 DEPENDING ON FB01-WS-RULE-COUNT
+001300                 INDEXED BY FB01-RULE-IDX.
+001400         10  FB01-RT-DIVISOR         PIC 9(03) COMP-3.
+001500         10  FB01-RT-LABEL           PIC X(10).
+001600         10  FB01-RT-HIT-COUNT       PIC 9(09) COMP-3 VALUE ZERO.
